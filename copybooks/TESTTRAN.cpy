@@ -0,0 +1,12 @@
+000100*================================================================
+000200*    TESTTRAN.CPY
+000300*    DAILY TRANSACTION FEED RECORD LAYOUT - TESTTRANFILE
+000400*    INPUT TO FILETESTOUT
+000500*================================================================
+000600 01  TEST-TRAN-REC.
+000700     05  TRAN-KEY                  PIC X(04).
+000800     05  FILLER                    PIC X(01).
+000900     05  TRAN-AMOUNT               PIC S9(07)V99.
+001000     05  FILLER                    PIC X(01).
+001100     05  TRAN-EFF-DATE             PIC 9(08).
+001200     05  FILLER                    PIC X(01).
