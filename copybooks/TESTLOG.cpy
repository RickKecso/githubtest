@@ -0,0 +1,28 @@
+000100*================================================================
+000200*    TESTLOG.CPY
+000300*    RUN-LOG / AUDIT TRAIL RECORD LAYOUT - TESTLOGFILE
+000400*    ONE ENTRY IS APPENDED FOR EVERY FILETESTOUT EXECUTION
+000450*    LOG-TRAN-READ-COUNT IS CARRIED ALONGSIDE LOG-REC-COUNT SO A
+000460*    TRANSACTION DROPPED BETWEEN READ AND WRITE SHOWS UP AS A
+000470*    MISMATCH BETWEEN THE TWO COUNTS. LOG-REJECT-COUNT CARRIES
+000480*    TRANSACTIONS TURNED AWAY BECAUSE THEIR KEY COLLIDED WITH A
+000490*    RESERVED SENTINEL KEY, SO A READ/WRITE MISMATCH CAUSED BY A
+000495*    REJECTED KEY IS DISTINGUISHABLE FROM ONE CAUSED BY A DROPPED
+000497*    TRANSACTION.
+000500*================================================================
+000600 01  TEST-LOG-REC.
+000700     05  LOG-RUN-DATE              PIC 9(08).
+000800     05  FILLER                    PIC X(01).
+000900     05  LOG-RUN-TIME              PIC 9(08).
+001000     05  FILLER                    PIC X(01).
+001100     05  LOG-JOB-ID                PIC X(08).
+001200     05  FILLER                    PIC X(01).
+001250     05  LOG-TRAN-READ-COUNT       PIC 9(09).
+001260     05  FILLER                    PIC X(01).
+001300     05  LOG-REC-COUNT             PIC 9(09).
+001350     05  FILLER                    PIC X(01).
+001360     05  LOG-REJECT-COUNT          PIC 9(09).
+001400     05  FILLER                    PIC X(01).
+001500     05  LOG-COMPLETION-CODE       PIC X(01).
+001600         88  LOG-NORMAL-COMPLETION               VALUE 'N'.
+001700         88  LOG-ABNORMAL-COMPLETION              VALUE 'A'.
