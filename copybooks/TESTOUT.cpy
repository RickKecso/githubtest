@@ -0,0 +1,34 @@
+000100*================================================================
+000200*    TESTOUT.CPY
+000300*    TEST OUTPUT FILE RECORD LAYOUT - TESTOUTPUTFILE
+000400*    SHARED BY FILETESTOUT AND ANY PROGRAM READING THE FILE
+000500*    (FILETESTRPT, RECONCILIATION, ETC) SO THE RECORD SHAPE
+000600*    CANNOT DRIFT BETWEEN PROGRAMS.
+000700*================================================================
+000800 01  TESTOUTPUTREC.
+000900     05  TEST-OUTPUT-KEY           PIC X(04).
+001000     05  FILLER                    PIC X(01).
+001010     05  TEST-RECORD-TYPE          PIC X(01).
+001020         88  TEST-HEADER-RECORD            VALUE 'H'.
+001030         88  TEST-DETAIL-RECORD            VALUE 'D'.
+001040         88  TEST-TRAILER-RECORD           VALUE 'T'.
+001100     05  TEST-OTHER-STUFF          PIC X(20).
+001110*----------------------------------------------------------------
+001120* HEADER RECORD VIEW OF TEST-OTHER-STUFF (TEST-RECORD-TYPE = 'H')
+001130*----------------------------------------------------------------
+001140     05  TEST-OTHER-STUFF-HDR REDEFINES TEST-OTHER-STUFF.
+001150         10  TEST-HDR-RUN-DATE     PIC 9(08).
+001160         10  FILLER                PIC X(12).
+001170*----------------------------------------------------------------
+001180* DETAIL RECORD VIEW OF TEST-OTHER-STUFF (TEST-RECORD-TYPE = 'D')
+001190*----------------------------------------------------------------
+001200     05  TEST-OTHER-STUFF-DTL REDEFINES TEST-OTHER-STUFF.
+001210         10  TEST-DTL-AMOUNT       PIC S9(07)V99.
+001220         10  TEST-DTL-EFF-DATE     PIC 9(08).
+001230         10  FILLER                PIC X(03).
+001240*----------------------------------------------------------------
+001250* TRAILER RECORD VIEW OF TEST-OTHER-STUFF (TEST-RECORD-TYPE='T')
+001260*----------------------------------------------------------------
+001270     05  TEST-OTHER-STUFF-TRL REDEFINES TEST-OTHER-STUFF.
+001280         10  TEST-TRL-REC-COUNT    PIC 9(09).
+001290         10  TEST-TRL-KEY-HASH     PIC 9(11).
