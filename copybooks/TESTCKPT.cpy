@@ -0,0 +1,17 @@
+000100*================================================================
+000200*    TESTCKPT.CPY
+000300*    CHECKPOINT RECORD LAYOUT - TESTCKPTFILE
+000400*    HOLDS THE RESTART POSITION FOR THE FILETESTOUT WRITE LOOP
+000450*    CKPT-RUN-DATE IS THE ORIGINAL RUN'S GENERATION DATE, SO A
+000460*    RESTART ON A LATER CALENDAR DAY STILL POINTS AT THE SAME
+000470*    DATED OUTPUT GENERATION THE ABENDED RUN WAS WRITING TO.
+000480*    CKPT-TRAN-READ-COUNT IS THE TRANSACTION-READ COUNT, CARRIED
+000490*    ALONGSIDE CKPT-TRAN-COUNT SO BOTH RUN-LOG COUNTS SURVIVE A
+000495*    RESTART, NOT JUST THE RECORD-WRITTEN COUNT.
+000500*================================================================
+000600 01  TEST-CKPT-REC.
+000700     05  CKPT-LAST-KEY             PIC X(04).
+000800     05  CKPT-TRAN-COUNT           PIC 9(09).
+000900     05  CKPT-HASH-TOTAL           PIC 9(11).
+001000     05  CKPT-RUN-DATE             PIC 9(08).
+001100     05  CKPT-TRAN-READ-COUNT      PIC 9(09).
