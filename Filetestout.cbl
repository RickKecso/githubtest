@@ -1,31 +1,565 @@
-        Identification Division.
-        PROGRAM-ID. Filetestout.
-       * file test program
-       * added this update to show on github
-        Environment Division.
-        Input-Output section.
-        File-Control.
-        Select TestOutputFile assign to 'testoutputfile.txt'
-            Organization is line sequential.
-        Data Division.
-        File Section.
-        FD TestOutputFile.
-        01 TestOutputRec.
-            05  Test-Output-Key   PIC x(4).
-            05  Filler            PIC x.
-            05  Test-Other-Stuff  PIC x(20).
-        Working-Storage Section.
-        PROCEDURE DIVISION.
-            Open output Testoutputfile.
-            Move '0001' to Test-Output-Key.
-            Move 'yaddayadda' to Test-Other-Stuff.
-            Write TestOutputRec.
-            Move '0002' to Test-Output-Key.
-            Move 'yaddayadda etc' to Test-Other-Stuff.
-            Write TestOutputRec.
-            Move '0003' to Test-Output-Key.
-            Move 'yaddayadda theend' to Test-Other-Stuff.
-       * added record 0003
-            Write TestOutputRec.
-            Close Testoutputfile.
-            STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FILETESTOUT.
+000300 AUTHOR.        R KECSO.
+000400 INSTALLATION.  DAILY PROCESSING GROUP.
+000500 DATE-WRITTEN.  2024-01-05.
+000600 DATE-COMPILED.
+000700*================================================================
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* 2024-01-05  RK   ORIGINAL FILE TEST PROGRAM.
+001200* 2026-08-08  RK   DRIVE TESTOUTPUTFILE FROM A DAILY TRANSACTION
+001300*                  FEED (TESTTRANFILE) INSTEAD OF HARDCODED
+001400*                  MOVE STATEMENTS.
+001410* 2026-08-08  RK   MOVED TESTOUTPUTREC LAYOUT OUT TO SHARED
+001420*                  COPYBOOK TESTOUT SO OTHER PROGRAMS CAN COPY
+001430*                  THE SAME RECORD SHAPE.
+001440* 2026-08-08  RK   ADDED A TRAILER RECORD (KEY 9999) CARRYING
+001450*                  THE DETAIL RECORD COUNT AND A KEY HASH TOTAL
+001460*                  SO A DOWNSTREAM JOB CAN RECONCILE THE FILE.
+001470* 2026-08-08  RK   ADDED CHECKPOINT/RESTART SUPPORT - LAST KEY,
+001480*                  TRANSACTION COUNT AND HASH TOTAL ARE SAVED
+001490*                  PERIODICALLY SO A RERUN REPOSITIONS PAST
+001495*                  ALREADY-WRITTEN RECORDS.
+001496* 2026-08-08  RK   REORGANIZED TESTOUTPUTFILE AS INDEXED, KEYED
+001497*                  ON TEST-OUTPUT-KEY, SO OTHER PROGRAMS CAN READ
+001498*                  A SINGLE RECORD DIRECTLY. RESTART NOW REOPENS
+001499*                  I-O AND LETS A DUPLICATE-KEY WRITE TELL US A
+001500*                  RECORD WAS ALREADY WRITTEN, SO THE EXPLICIT
+001501*                  SKIP-AHEAD OF TESTTRANFILE IS NO LONGER NEEDED.
+001503* 2026-08-08  RK   ADDED A RUN-LOG ENTRY (DATE, TIME, JOB ID,
+001504*                  RECORD COUNT, NORMAL/ABNORMAL) FOR EVERY
+001505*                  EXECUTION SO A RUN CAN BE VERIFIED AFTER THE
+001506*                  FACT WITHOUT GUESSING FROM FILE TIMESTAMPS.
+001507* 2026-08-08  RK   TESTOUTPUTFILE IS NOW ASSIGNED TO A SYMBOLIC
+001508*                  DDNAME (TESTOUT) WHOSE ACTUAL DATASET NAME IS
+001509*                  SET AT RUN TIME TO INCLUDE THE RUN DATE, SO
+001510*                  EACH DAY'S EXTRACT IS KEPT SEPARATE INSTEAD OF
+001511*                  OVERWRITING THE SAME FILE EVERY RUN.
+001512* 2026-08-08  RK   ADDED TEST-RECORD-TYPE AND HEADER/DETAIL/
+001513*                  TRAILER VIEWS OF TEST-OTHER-STUFF SO THE
+001514*                  EXTRACT CARRIES A PROPER HEADER AND TYPED
+001515*                  DETAIL SUBFIELDS INSTEAD OF ONE GENERIC FIELD.
+001516* 2026-08-08  RK   ADDED A COMMA-DELIMITED CSV COMPANION FILE
+001517*                  (TESTCSV) WRITTEN ALONGSIDE TESTOUTPUTFILE SO
+001518*                  NON-MAINFRAME CONSUMERS CAN PICK UP THE SAME
+001519*                  EXTRACT WITHOUT HAVING TO READ THE INDEXED FILE.
+001520* 2026-08-08  RK   COUNTERS, THE CSV COMPANION WRITE AND THE
+001521*                  CHECKPOINT TRIGGER NOW ONLY FIRE WHEN THE
+001522*                  INDEXED WRITE ACTUALLY ADDS THE RECORD, NOT
+001523*                  WHEN INVALID KEY SILENTLY SKIPPED A DUPLICATE
+001524*                  ON RESTART. THE HEADER AND TRAILER SENTINELS
+001525*                  NOW USE RESERVED KEYS (HDR1/TRL1) THAT ARE NOT
+001526*                  ISSUED TO REAL TRANSACTIONS, SO THEY CANNOT
+001527*                  COLLIDE WITH A REAL TRANSACTION KEY. OPENING
+001528*                  TESTOUTPUTFILE IS NOW STATUS-CHECKED THE SAME
+001529*                  AS THE OTHER FILES.
+001530* 2026-08-08  RK   A RESTART NOW RELOADS THE DETAIL COUNT AND KEY
+001531*                  HASH TOTAL FROM THE CHECKPOINT RECORD INSTEAD
+001532*                  OF RESTARTING THEM AT ZERO, SO THE TRAILER
+001533*                  WRITTEN AT END OF A RESTARTED RUN REFLECTS THE
+001534*                  WHOLE FILE, NOT JUST THE RECORDS ADDED DURING
+001535*                  THE RESTART. THE KEY HASH CALCULATION NO
+001536*                  LONGER ASSUMES TRAN-KEY IS NUMERIC - A
+001537*                  NON-NUMERIC KEY IS STILL WRITTEN AS A DETAIL
+001538*                  RECORD BUT IS EXCLUDED FROM THE HASH. OPENING
+001539*                  TESTCSVFILE IS NOW STATUS-CHECKED THE SAME AS
+001540*                  THE OTHER FILES. THE RUN-LOG NOW ALSO CARRIES
+001541*                  THE TRANSACTION-READ COUNT ALONGSIDE THE
+001542*                  RECORD-WRITTEN COUNT SO A DROPPED TRANSACTION
+001543*                  SHOWS UP AS A MISMATCH BETWEEN THE TWO.
+001544* 2026-08-08  RK   THE CHECKPOINT RECORD NOW ALSO SAVES THE
+001545*                  ORIGINAL RUN'S GENERATION DATE AND TRANSACTION-
+001546*                  READ COUNT. A RESTART REUSES THE SAVED DATE TO
+001547*                  BUILD THE OUTPUT/CSV FILENAMES INSTEAD OF
+001548*                  TODAY'S DATE, SO A RUN RESTARTED ON A LATER
+001549*                  CALENDAR DAY STILL OPENS THE SAME DATED
+001550*                  GENERATION THE ABENDED RUN WAS WRITING TO, AND
+001551*                  RELOADS THE TRANSACTION-READ COUNT SO THE
+001552*                  RUN-LOG'S TWO COUNTS STAY COMPARABLE ACROSS A
+001553*                  RESTART. THE CSV COMPANION NO LONGER MIRRORS
+001554*                  THE RAW DETAIL AMOUNT BYTES, WHICH ARE A SIGNED
+001555*                  DISPLAY FIELD WITH AN OVERPUNCHED SIGN AND DO
+001556*                  NOT RENDER AS READABLE TEXT - EACH RECORD TYPE
+001557*                  NOW BUILDS ITS CSV ROW FROM ITS OWN DECODED
+001558*                  FIELDS. A TRANSACTION KEYED EXACTLY HDR1 OR
+001559*                  TRL1 IS NOW REJECTED ON INPUT INSTEAD OF
+001560*                  SILENTLY LOSING A DUPLICATE-KEY WRITE TO THE
+001561*                  SENTINEL RECORD ALREADY ON THE FILE - THE PRIOR
+001562*                  CLAIM THAT THE SENTINEL KEYS CANNOT COLLIDE
+001563*                  WITH A REAL TRANSACTION KEY ONLY HELD BECAUSE
+001564*                  NOTHING ENFORCED IT. REJECTED TRANSACTIONS ARE
+001565*                  COUNTED SEPARATELY AND CARRIED ON THE RUN-LOG.
+001566*================================================================
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER.   IBM-370.
+001900 OBJECT-COMPUTER.   IBM-370.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT TESTTRANFILE ASSIGN TO 'testtranfile.txt'
+002250         ORGANIZATION IS LINE SEQUENTIAL
+002260         FILE STATUS IS TOF-TRAN-FILE-STATUS.
+002400
+002500     SELECT TESTOUTPUTFILE ASSIGN TO 'TESTOUT'
+002510         ORGANIZATION IS INDEXED
+002520         ACCESS MODE IS DYNAMIC
+002530         RECORD KEY IS TEST-OUTPUT-KEY
+002540         FILE STATUS IS TOF-OUT-FILE-STATUS.
+002610
+002620     SELECT TESTCKPTFILE ASSIGN TO 'testckptfile.txt'
+002630         ORGANIZATION IS LINE SEQUENTIAL
+002640         FILE STATUS IS TOF-CKPT-FILE-STATUS.
+002650
+002660     SELECT TESTLOGFILE ASSIGN TO 'testlogfile.txt'
+002670         ORGANIZATION IS LINE SEQUENTIAL
+002680         FILE STATUS IS TOF-LOG-FILE-STATUS.
+002690
+002691     SELECT TESTCSVFILE ASSIGN TO 'TESTCSV'
+002692         ORGANIZATION IS LINE SEQUENTIAL
+002693         FILE STATUS IS TOF-CSV-FILE-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900*----------------------------------------------------------------
+003000* DAILY TRANSACTION FEED - INPUT
+003100*----------------------------------------------------------------
+003200 FD  TESTTRANFILE.
+003400     COPY TESTTRAN.
+003800*----------------------------------------------------------------
+003900* EXTRACT OUTPUT FILE
+004000*----------------------------------------------------------------
+004100 FD  TESTOUTPUTFILE.
+004250     COPY TESTOUT.
+004260*----------------------------------------------------------------
+004270* CHECKPOINT FILE - RESTART POSITION FOR THE WRITE LOOP
+004280*----------------------------------------------------------------
+004290 FD  TESTCKPTFILE.
+004310     COPY TESTCKPT.
+004320*----------------------------------------------------------------
+004330* RUN-LOG / AUDIT TRAIL FILE
+004340*----------------------------------------------------------------
+004350 FD  TESTLOGFILE.
+004360     COPY TESTLOG.
+004370*----------------------------------------------------------------
+004380* CSV COMPANION EXTRACT - SAME DATA, COMMA-DELIMITED, FOR
+004390* NON-MAINFRAME CONSUMERS
+004400*----------------------------------------------------------------
+004410 FD  TESTCSVFILE.
+004420 01  CSV-OUT-REC                   PIC X(40).
+004700 WORKING-STORAGE SECTION.
+004800*----------------------------------------------------------------
+004900* SWITCHES AND COUNTERS
+005000*----------------------------------------------------------------
+005100 77  TOF-EOF-SW                    PIC X(01)      VALUE 'N'.
+005200     88  TOF-EOF-TRAN                               VALUE 'Y'.
+005300 77  TOF-TRAN-COUNT                PIC 9(09) COMP  VALUE ZERO.
+005310 77  TOF-DETAIL-COUNT              PIC 9(09) COMP  VALUE ZERO.
+005315 77  TOF-REJECT-COUNT              PIC 9(09) COMP  VALUE ZERO.
+005320 77  TOF-KEY-NUM                   PIC 9(04)       VALUE ZERO.
+005330 77  TOF-KEY-HASH-TOTAL            PIC 9(11) COMP-3 VALUE ZERO.
+005331*----------------------------------------------------------------
+005332* CHECKPOINT/RESTART WORK AREAS
+005333*----------------------------------------------------------------
+005334 77  TOF-RESTART-SW                PIC X(01)      VALUE 'N'.
+005335     88  TOF-RESTART-RUN                            VALUE 'Y'.
+005336 77  TOF-CKPT-FILE-STATUS          PIC X(02)      VALUE SPACES.
+005337 77  TOF-CKPT-INTERVAL             PIC 9(05) COMP  VALUE 1000.
+005338 77  TOF-CKPT-QUOT                 PIC 9(09) COMP  VALUE ZERO.
+005339 77  TOF-CKPT-REMAINDER            PIC 9(05) COMP  VALUE ZERO.
+005340 77  TOF-OUT-FILE-STATUS           PIC X(02)      VALUE SPACES.
+005341*----------------------------------------------------------------
+005342* GENERATION FILENAME WORK AREA - ONE EXTRACT PER RUN DATE.
+005343*    TOF-GEN-DATE IS THE DATE STAMPED INTO THE OUTPUT/CSV
+005344*    FILENAMES - NORMALLY TODAY'S DATE, BUT ON A RESTART IT IS
+005345*    RELOADED FROM THE CHECKPOINT SO THE SAME DATED GENERATION
+005346*    THE PRIOR RUN WAS WRITING TO IS REOPENED REGARDLESS OF WHAT
+005347*    DAY THE RESTART ACTUALLY RUNS ON.
+005348*----------------------------------------------------------------
+005349 77  TOF-OUTPUT-FILENAME           PIC X(40)      VALUE SPACES.
+005350 77  TOF-CSV-FILENAME              PIC X(40)      VALUE SPACES.
+005351 77  TOF-CSV-FILE-STATUS           PIC X(02)      VALUE SPACES.
+005352 77  TOF-GEN-DATE                  PIC 9(08)      VALUE ZERO.
+005353*----------------------------------------------------------------
+005354* RUN-LOG / AUDIT TRAIL WORK AREAS
+005356*----------------------------------------------------------------
+005357 77  TOF-TRAN-FILE-STATUS          PIC X(02)      VALUE SPACES.
+005358 77  TOF-LOG-FILE-STATUS           PIC X(02)      VALUE SPACES.
+005359 77  TOF-RUN-DATE                  PIC 9(08)      VALUE ZERO.
+005360 77  TOF-RUN-TIME                  PIC 9(08)      VALUE ZERO.
+005361 77  TOF-RUN-JOBID                 PIC X(08)      VALUE SPACES.
+005362 77  TOF-COMPLETION-SW             PIC X(01)      VALUE 'N'.
+005363     88  TOF-NORMAL-COMPLETION                      VALUE 'N'.
+005364     88  TOF-ABNORMAL-COMPLETION                     VALUE 'A'.
+005365*----------------------------------------------------------------
+005366* CSV COMPANION WORK AREA - DETAIL AMOUNT DECODED TO A SIGNED
+005367*    EDITED PICTURE SO THE SIGN SHOWS AS A READABLE CHARACTER
+005368*    INSTEAD OF AN OVERPUNCH ON THE LAST BYTE OF THE RAW FIELD.
+005369*----------------------------------------------------------------
+005370 77  TOF-CSV-AMOUNT                PIC -(7)9.99   VALUE ZERO.
+011000 PROCEDURE DIVISION.
+011010*================================================================
+011020* 0000-MAINLINE - CONTROLS OVERALL FLOW OF THE EXTRACT
+011030*================================================================
+011040 0000-MAINLINE.
+011050     PERFORM 1000-INITIALIZE
+011060         THRU 1000-EXIT.
+011070     PERFORM 2000-PROCESS-TRAN
+011080         THRU 2000-EXIT
+011090         UNTIL TOF-EOF-TRAN.
+011100     PERFORM 7000-WRITE-TRAILER
+011110         THRU 7000-EXIT.
+011120     PERFORM 8000-TERMINATE
+011130         THRU 8000-EXIT.
+011140     STOP RUN.
+011150*================================================================
+011160* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+011170*================================================================
+011180 1000-INITIALIZE.
+011190     ACCEPT TOF-RUN-DATE       FROM DATE YYYYMMDD.
+011195     MOVE TOF-RUN-DATE         TO TOF-GEN-DATE.
+011200     ACCEPT TOF-RUN-TIME       FROM TIME.
+011210     DISPLAY 1 UPON ARGUMENT-NUMBER.
+011220     ACCEPT TOF-RUN-JOBID      FROM ARGUMENT-VALUE
+011230         ON EXCEPTION MOVE 'FILETSTOUT' TO TOF-RUN-JOBID.
+011240     OPEN INPUT TESTCKPTFILE.
+011250     IF TOF-CKPT-FILE-STATUS = '00'
+011260         PERFORM 1100-LOAD-CHECKPOINT
+011270             THRU 1100-EXIT.
+011280     CLOSE TESTCKPTFILE.
+011290     OPEN INPUT  TESTTRANFILE.
+011300     IF TOF-TRAN-FILE-STATUS NOT = '00'
+011310         MOVE 'A' TO TOF-COMPLETION-SW
+011320         PERFORM 9000-WRITE-RUNLOG
+011330             THRU 9000-EXIT
+011340         MOVE 16 TO RETURN-CODE
+011350         STOP RUN.
+011360     PERFORM 1200-SET-OUTPUT-FILENAME
+011370         THRU 1200-EXIT.
+011380     IF TOF-RESTART-RUN
+011390         OPEN I-O TESTOUTPUTFILE
+011400         OPEN EXTEND TESTCSVFILE
+011410         IF TOF-CSV-FILE-STATUS NOT = '00'
+011420             OPEN OUTPUT TESTCSVFILE
+011430         END-IF
+011440     ELSE
+011450         OPEN OUTPUT TESTOUTPUTFILE
+011460         OPEN OUTPUT TESTCSVFILE
+011470     END-IF.
+011480     IF TOF-OUT-FILE-STATUS NOT = '00'
+011490         MOVE 'A' TO TOF-COMPLETION-SW
+011500         PERFORM 9000-WRITE-RUNLOG
+011510             THRU 9000-EXIT
+011520         MOVE 16 TO RETURN-CODE
+011530         STOP RUN.
+011531     IF TOF-CSV-FILE-STATUS NOT = '00'
+011532         MOVE 'A' TO TOF-COMPLETION-SW
+011533         PERFORM 9000-WRITE-RUNLOG
+011534             THRU 9000-EXIT
+011535         MOVE 16 TO RETURN-CODE
+011536         STOP RUN.
+011540     PERFORM 1300-WRITE-HEADER
+011550         THRU 1300-EXIT.
+011560     PERFORM 2100-READ-TRAN
+011570         THRU 2100-EXIT.
+011580 1000-EXIT.
+011590     EXIT.
+011600*================================================================
+011610* 1100-LOAD-CHECKPOINT - A NON-EMPTY CHECKPOINT MEANS THE LAST
+011620*                        RUN ABENDED PARTWAY THROUGH. THE KEYED
+011630*                        WRITE IN 2000-PROCESS-TRAN WILL DETECT
+011640*                        ANY RECORD THAT IS ALREADY ON THE FILE,
+011650*                        SO ALL THIS HAS TO DO IS FLAG THE RUN AS
+011660*                        A RESTART AND RELOAD THE RUNNING
+011661*                        DETAIL COUNT, KEY HASH TOTAL AND
+011662*                        TRANSACTION-READ COUNT SO THE TRAILER AND
+011663*                        RUN-LOG WRITTEN AT END OF RUN REFLECT THE
+011664*                        WHOLE FILE, NOT JUST THIS RUN. THE
+011665*                        ORIGINAL RUN'S GENERATION DATE IS ALSO
+011666*                        RELOADED SO THE OUTPUT/CSV FILENAMES
+011667*                        BUILT IN 1200-SET-OUTPUT-FILENAME STILL
+011668*                        POINT AT THE SAME DATED GENERATION EVEN
+011669*                        IF THE RESTART RUNS ON A LATER DAY.
+011670*================================================================
+011680 1100-LOAD-CHECKPOINT.
+011690     READ TESTCKPTFILE
+011700         AT END GO TO 1100-EXIT.
+011710     MOVE 'Y'                 TO TOF-RESTART-SW.
+011711     MOVE CKPT-TRAN-COUNT     TO TOF-DETAIL-COUNT.
+011712     MOVE CKPT-HASH-TOTAL     TO TOF-KEY-HASH-TOTAL.
+011713     MOVE CKPT-TRAN-READ-COUNT TO TOF-TRAN-COUNT.
+011714     MOVE CKPT-RUN-DATE       TO TOF-GEN-DATE.
+011720 1100-EXIT.
+011730     EXIT.
+011740*================================================================
+011750* 1200-SET-OUTPUT-FILENAME - BUILD A GENERATION-DATE-STAMPED
+011760*                            DATASET NAME AND POINT THE TESTOUT
+011770*                            AND TESTCSV DDNAMES AT IT SO EACH
+011780*                            DAY'S EXTRACT IS KEPT AS ITS OWN
+011790*                            GENERATION INSTEAD OF OVERLAYING THE
+011795*                            PRIOR RUN. TOF-GEN-DATE, NOT TOF-RUN-
+011796*                            DATE, DRIVES THE NAME SO A RESTART
+011797*                            REOPENS THE SAME GENERATION THE
+011798*                            ABENDED RUN WAS WRITING TO EVEN IF
+011799*                            THE RESTART HAPPENS ON A LATER DAY.
+011800*================================================================
+011810 1200-SET-OUTPUT-FILENAME.
+011820     STRING 'testoutputfile.' DELIMITED BY SIZE
+011830            TOF-GEN-DATE      DELIMITED BY SIZE
+011840            '.txt'            DELIMITED BY SIZE
+011850            INTO TOF-OUTPUT-FILENAME.
+011860     DISPLAY 'TESTOUT' UPON ENVIRONMENT-NAME.
+011870     DISPLAY TOF-OUTPUT-FILENAME UPON ENVIRONMENT-VALUE.
+011880     STRING 'testoutputfile.' DELIMITED BY SIZE
+011890            TOF-GEN-DATE      DELIMITED BY SIZE
+011900            '.csv'            DELIMITED BY SIZE
+011910            INTO TOF-CSV-FILENAME.
+011920     DISPLAY 'TESTCSV' UPON ENVIRONMENT-NAME.
+011930     DISPLAY TOF-CSV-FILENAME UPON ENVIRONMENT-VALUE.
+011940 1200-EXIT.
+011950     EXIT.
+011960*================================================================
+011970* 1300-WRITE-HEADER - WRITE THE RESERVED-KEY HEADER RECORD
+011980*                     CARRYING THE GENERATION DATE. HDR1 AND TRL1
+011990*                     ARE RESERVED - 2000-PROCESS-TRAN REJECTS ANY
+012000*                     TRANSACTION KEYED EXACTLY HDR1 OR TRL1
+012010*                     BEFORE IT CAN REACH A WRITE, SO A REAL
+012020*                     TRANSACTION CANNOT COLLIDE WITH EITHER
+012030*                     SENTINEL. ON A RESTART THIS RECORD IS
+012040*                     ALREADY ON THE FILE, SO INVALID KEY SIMPLY
+012050*                     MEANS SKIP IT, THE SAME AS A DETAIL RECORD.
+012060*================================================================
+012070 1300-WRITE-HEADER.
+012080     MOVE SPACES               TO TESTOUTPUTREC.
+012090     MOVE 'HDR1'                 TO TEST-OUTPUT-KEY.
+012095     MOVE 'H'                    TO TEST-RECORD-TYPE.
+012096     MOVE TOF-GEN-DATE           TO TEST-HDR-RUN-DATE.
+012097     WRITE TESTOUTPUTREC
+012098         INVALID KEY
+012099             CONTINUE.
+012101     IF TOF-OUT-FILE-STATUS = '00'
+012102         PERFORM 1400-WRITE-CSV-RECORD
+012103             THRU 1400-EXIT
+012104     END-IF.
+012105 1300-EXIT.
+012106     EXIT.
+012190*================================================================
+012200* 1400-WRITE-CSV-RECORD - MIRROR THE CURRENT TESTOUTPUTREC ONTO
+012210*                         THE COMMA-DELIMITED CSV COMPANION FILE.
+012220*                         ONLY CALLED WHEN TESTOUTPUTREC WAS
+012230*                         ACTUALLY WRITTEN, SO RESTART DUPLICATES
+012240*                         NEVER DOUBLE UP ON THE CSV SIDE. EACH
+012241*                         RECORD TYPE HAS ITS OWN BUILDER SINCE
+012242*                         THE DETAIL AMOUNT IS A SIGNED DISPLAY
+012243*                         FIELD AND CANNOT SIMPLY BE COPIED BYTE
+012244*                         FOR BYTE INTO A TEXT FIELD - ITS SIGN IS
+012245*                         AN OVERPUNCH ON THE LAST BYTE, NOT A
+012246*                         PRINTABLE CHARACTER.
+012250*================================================================
+012260 1400-WRITE-CSV-RECORD.
+012261     MOVE SPACES               TO CSV-OUT-REC.
+012262     IF TEST-HEADER-RECORD
+012263         PERFORM 1410-BUILD-CSV-HEADER
+012264             THRU 1410-EXIT
+012265     ELSE
+012266         IF TEST-TRAILER-RECORD
+012267             PERFORM 1430-BUILD-CSV-TRAILER
+012268                 THRU 1430-EXIT
+012269         ELSE
+012270             PERFORM 1420-BUILD-CSV-DETAIL
+012271                 THRU 1420-EXIT
+012272         END-IF
+012273     END-IF.
+012340     WRITE CSV-OUT-REC.
+012350 1400-EXIT.
+012360     EXIT.
+012361*================================================================
+012362* 1410-BUILD-CSV-HEADER - KEY, TYPE AND RUN DATE. THE RUN DATE IS
+012363*                         A PLAIN UNSIGNED NUMERIC DISPLAY FIELD,
+012364*                         SAFE TO STRING AS-IS.
+012365*================================================================
+012366 1410-BUILD-CSV-HEADER.
+012367     STRING TEST-OUTPUT-KEY    DELIMITED BY SIZE
+012368            ','                DELIMITED BY SIZE
+012369            TEST-RECORD-TYPE   DELIMITED BY SIZE
+012370            ','                DELIMITED BY SIZE
+012371            TEST-HDR-RUN-DATE  DELIMITED BY SIZE
+012372            INTO CSV-OUT-REC.
+012373 1410-EXIT.
+012374     EXIT.
+012375*================================================================
+012376* 1420-BUILD-CSV-DETAIL - KEY, TYPE, AMOUNT AND EFFECTIVE DATE.
+012377*                         THE AMOUNT IS MOVED TO A SIGNED EDITED
+012378*                         WORK FIELD FIRST SO THE SIGN RENDERS AS
+012379*                         A LEADING '-' CHARACTER INSTEAD OF AN
+012380*                         OVERPUNCH ON THE RAW DISPLAY BYTES.
+012381*================================================================
+012382 1420-BUILD-CSV-DETAIL.
+012383     MOVE TEST-DTL-AMOUNT      TO TOF-CSV-AMOUNT.
+012384     STRING TEST-OUTPUT-KEY    DELIMITED BY SIZE
+012385            ','                DELIMITED BY SIZE
+012386            TEST-RECORD-TYPE   DELIMITED BY SIZE
+012387            ','                DELIMITED BY SIZE
+012388            TOF-CSV-AMOUNT     DELIMITED BY SIZE
+012389            ','                DELIMITED BY SIZE
+012390            TEST-DTL-EFF-DATE  DELIMITED BY SIZE
+012391            INTO CSV-OUT-REC.
+012392 1420-EXIT.
+012393     EXIT.
+012394*================================================================
+012395* 1430-BUILD-CSV-TRAILER - KEY, TYPE, RECORD COUNT AND KEY HASH.
+012396*                          BOTH ARE PLAIN UNSIGNED NUMERIC DISPLAY
+012397*                          FIELDS, SAFE TO STRING AS-IS.
+012398*================================================================
+012399 1430-BUILD-CSV-TRAILER.
+012400     STRING TEST-OUTPUT-KEY    DELIMITED BY SIZE
+012401            ','                DELIMITED BY SIZE
+012402            TEST-RECORD-TYPE   DELIMITED BY SIZE
+012403            ','                DELIMITED BY SIZE
+012404            TEST-TRL-REC-COUNT DELIMITED BY SIZE
+012405            ','                DELIMITED BY SIZE
+012406            TEST-TRL-KEY-HASH  DELIMITED BY SIZE
+012407            INTO CSV-OUT-REC.
+012408 1430-EXIT.
+012409     EXIT.
+012410*================================================================
+012411* 2000-PROCESS-TRAN - BUILD AN OUTPUT RECORD FROM ONE
+012412*                     TRANSACTION AND WRITE IT. THE COUNTERS,
+012413*                     CHECKPOINT TRIGGER AND CSV MIRROR ONLY FIRE
+012414*                     WHEN THE WRITE ACTUALLY ADDS THE RECORD -
+012415*                     ON A RESTART, INVALID KEY MEANS THIS
+012416*                     TRANSACTION IS ALREADY ON THE FILE FROM THE
+012417*                     PRIOR RUN AND MUST NOT BE COUNTED AGAIN.
+012418*                     TRAN-KEY IS NOT EDITED FOR NUMERIC CONTENT
+012419*                     ON INPUT, SO THE KEY HASH IS ONLY UPDATED
+012420*                     WHEN THE KEY IS IN FACT NUMERIC - A
+012421*                     NON-NUMERIC KEY IS STILL WRITTEN AS A
+012422*                     DETAIL RECORD, JUST LEFT OUT OF THE HASH.
+012423*                     A TRANSACTION KEYED EXACTLY HDR1 OR TRL1
+012424*                     WOULD COLLIDE WITH A RESERVED SENTINEL KEY
+012425*                     AND BE LOST TO A DUPLICATE-KEY WRITE, SO
+012426*                     SUCH A KEY IS REJECTED HERE BEFORE IT EVER
+012427*                     REACHES THE WRITE.
+012428*================================================================
+012460 2000-PROCESS-TRAN.
+012465     IF TRAN-KEY = 'HDR1' OR TRAN-KEY = 'TRL1'
+012466         ADD 1 TO TOF-REJECT-COUNT
+012467     ELSE
+012470         MOVE SPACES             TO TESTOUTPUTREC
+012480         MOVE TRAN-KEY             TO TEST-OUTPUT-KEY
+012490         MOVE 'D'                  TO TEST-RECORD-TYPE
+012500         MOVE TRAN-AMOUNT          TO TEST-DTL-AMOUNT
+012510         MOVE TRAN-EFF-DATE        TO TEST-DTL-EFF-DATE
+012520         WRITE TESTOUTPUTREC
+012530             INVALID KEY
+012540                 CONTINUE
+012550         IF TOF-OUT-FILE-STATUS = '00'
+012560             PERFORM 1400-WRITE-CSV-RECORD
+012570                 THRU 1400-EXIT
+012580             ADD 1 TO TOF-DETAIL-COUNT
+012585             IF TEST-OUTPUT-KEY IS NUMERIC
+012590                 MOVE TEST-OUTPUT-KEY      TO TOF-KEY-NUM
+012600                 ADD TOF-KEY-NUM           TO TOF-KEY-HASH-TOTAL
+012605             END-IF
+012610             DIVIDE TOF-DETAIL-COUNT BY TOF-CKPT-INTERVAL
+012620                 GIVING TOF-CKPT-QUOT
+012630                 REMAINDER TOF-CKPT-REMAINDER
+012640             IF TOF-CKPT-REMAINDER = ZERO
+012650                 PERFORM 6000-WRITE-CHECKPOINT
+012660                     THRU 6000-EXIT
+012670             END-IF
+012680         END-IF
+012681     END-IF.
+012690     PERFORM 2100-READ-TRAN
+012700         THRU 2100-EXIT.
+012710 2000-EXIT.
+012720     EXIT.
+012730*================================================================
+012740* 2100-READ-TRAN - READ THE NEXT TRANSACTION, SET EOF AT END
+012750*================================================================
+012760 2100-READ-TRAN.
+012770     READ TESTTRANFILE
+012780         AT END
+012790             MOVE 'Y' TO TOF-EOF-SW
+012800             GO TO 2100-EXIT.
+012810     ADD 1 TO TOF-TRAN-COUNT.
+012820 2100-EXIT.
+012830     EXIT.
+012840*================================================================
+012850* 6000-WRITE-CHECKPOINT - RECORD THE LAST KEY WRITTEN, THE
+012860*                         RUNNING COUNTS AND THE ORIGINAL
+012861*                         GENERATION DATE SO A RESTART CAN
+012862*                         REPOSITION PAST IT AND REOPEN THE SAME
+012863*                         DATED GENERATION.
+012870*================================================================
+012880 6000-WRITE-CHECKPOINT.
+012890     OPEN OUTPUT TESTCKPTFILE.
+012900     MOVE TEST-OUTPUT-KEY      TO CKPT-LAST-KEY.
+012910     MOVE TOF-DETAIL-COUNT     TO CKPT-TRAN-COUNT.
+012920     MOVE TOF-KEY-HASH-TOTAL   TO CKPT-HASH-TOTAL.
+012921     MOVE TOF-TRAN-COUNT       TO CKPT-TRAN-READ-COUNT.
+012922     MOVE TOF-GEN-DATE         TO CKPT-RUN-DATE.
+012930     WRITE TEST-CKPT-REC.
+012940     CLOSE TESTCKPTFILE.
+012950 6000-EXIT.
+012960     EXIT.
+012970*================================================================
+012980* 7000-WRITE-TRAILER - APPEND A TRAILER RECORD (RESERVED KEY
+012990*                      TRL1) SO A DOWNSTREAM JOB CAN RECONCILE
+013000*                      WHAT WAS ACTUALLY WRITTEN
+013010*================================================================
+013020 7000-WRITE-TRAILER.
+013030     MOVE SPACES             TO TESTOUTPUTREC.
+013040     MOVE 'TRL1'               TO TEST-OUTPUT-KEY.
+013050     MOVE 'T'                  TO TEST-RECORD-TYPE.
+013060     MOVE TOF-DETAIL-COUNT     TO TEST-TRL-REC-COUNT.
+013070     MOVE TOF-KEY-HASH-TOTAL   TO TEST-TRL-KEY-HASH.
+013080     WRITE TESTOUTPUTREC
+013090         INVALID KEY
+013100             CONTINUE.
+013110     IF TOF-OUT-FILE-STATUS = '00'
+013120         PERFORM 1400-WRITE-CSV-RECORD
+013130             THRU 1400-EXIT
+013140     END-IF.
+013150 7000-EXIT.
+013160     EXIT.
+013170*================================================================
+013180* 8000-TERMINATE - CLOSE FILES AND END THE RUN
+013190*================================================================
+013200 8000-TERMINATE.
+013210     CLOSE TESTTRANFILE.
+013220     CLOSE TESTOUTPUTFILE.
+013230     CLOSE TESTCSVFILE.
+013240     OPEN OUTPUT TESTCKPTFILE.
+013250     CLOSE TESTCKPTFILE.
+013260     PERFORM 9000-WRITE-RUNLOG
+013270         THRU 9000-EXIT.
+013280 8000-EXIT.
+013290     EXIT.
+013300*================================================================
+013310* 9000-WRITE-RUNLOG - APPEND ONE AUDIT ENTRY FOR THIS EXECUTION.
+013311*                     LOG-TRAN-READ-COUNT AND LOG-REC-COUNT ARE
+013312*                     BOTH CARRIED SO A TRANSACTION DROPPED
+013313*                     BETWEEN READ AND WRITE IS VISIBLE AS A
+013314*                     MISMATCH BETWEEN THE TWO. LOG-REJECT-COUNT
+013315*                     CARRIES TRANSACTIONS TURNED AWAY FOR USING A
+013316*                     RESERVED SENTINEL KEY, SO THAT CASE IS
+013317*                     DISTINGUISHABLE FROM A TRANSACTION ACTUALLY
+013318*                     DROPPED BETWEEN READ AND WRITE.
+013320*================================================================
+013330 9000-WRITE-RUNLOG.
+013340     OPEN EXTEND TESTLOGFILE.
+013350     IF TOF-LOG-FILE-STATUS NOT = '00'
+013360         OPEN OUTPUT TESTLOGFILE.
+013370     MOVE SPACES               TO TEST-LOG-REC.
+013380     MOVE TOF-RUN-DATE         TO LOG-RUN-DATE.
+013390     MOVE TOF-RUN-TIME         TO LOG-RUN-TIME.
+013400     MOVE TOF-RUN-JOBID        TO LOG-JOB-ID.
+013405     MOVE TOF-TRAN-COUNT       TO LOG-TRAN-READ-COUNT.
+013410     MOVE TOF-DETAIL-COUNT     TO LOG-REC-COUNT.
+013411     MOVE TOF-REJECT-COUNT     TO LOG-REJECT-COUNT.
+013420     MOVE TOF-COMPLETION-SW    TO LOG-COMPLETION-CODE.
+013430     WRITE TEST-LOG-REC.
+013440     CLOSE TESTLOGFILE.
+013450 9000-EXIT.
+013460     EXIT.
