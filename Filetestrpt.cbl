@@ -0,0 +1,331 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FILETESTRPT.
+000300 AUTHOR.        R KECSO.
+000400 INSTALLATION.  DAILY PROCESSING GROUP.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*================================================================
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* 2026-08-08  RK   ORIGINAL PROGRAM - PRINTS TESTOUTPUTFILE AS A
+001200*                  READABLE AUDIT LISTING INSTEAD OF OPERATIONS
+001300*                  HAVING TO EYEBALL THE RAW FLAT FILE.
+001310* 2026-08-08  RK   TESTOUTPUTFILE IS NOW A SYMBOLIC DDNAME WHOSE
+001320*                  DATASET NAME IS RUN-DATE STAMPED. THIS REPORT
+001330*                  NOW ACCEPTS THE RUN DATE TO LIST AS AN OPTIONAL
+001340*                  PARM, DEFAULTING TO TODAY, AND POINTS THE
+001350*                  DDNAME AT THE MATCHING GENERATION BEFORE OPEN.
+001360* 2026-08-08  RK   TESTOUTPUTFILE NOW CARRIES HEADER/DETAIL/
+001370*                  TRAILER RECORDS, SO THE LISTING NO LONGER
+001380*                  DUMPS EVERY RECORD UNDER THE SAME GENERIC
+001390*                  COLUMNS. EACH RECORD TYPE NOW PRINTS ITS OWN
+001400*                  LABELED LINE, AND RECORDS LISTED ONLY TALLIES
+001410*                  DETAIL RECORDS SO IT RECONCILES WITH THE
+001420*                  TRAILER'S OWN RECORD COUNT.
+001430* 2026-08-08  RK   TESTOUTPUTFILE IS NOW ACCESSED DYNAMIC INSTEAD
+001440*                  OF SEQUENTIAL. THE HEADER AND TRAILER SENTINEL
+001450*                  KEYS DO NOT NECESSARILY COLLATE BEFORE/AFTER
+001460*                  THE BUSINESS KEY RANGE, SO A PLAIN KEY-ORDER
+001470*                  SEQUENTIAL READ COULD PRINT THEM OUT OF PLACE.
+001480*                  THE HEADER AND TRAILER ARE NOW EACH FETCHED BY
+001490*                  A DIRECT KEYED READ AND PRINTED FIRST/LAST,
+001500*                  AND THE SEQUENTIAL SWEEP IN BETWEEN PRINTS
+001510*                  DETAIL RECORDS ONLY - THE LISTING ORDER IS
+001520*                  NOW DRIVEN BY RECORD TYPE, NOT PHYSICAL/KEY
+001530*                  READ ORDER.
+001531* 2026-08-08  RK   3000-PRINT-DETAIL-RECORDS WAS GATING THE START
+001532*                  OF THE DETAIL SWEEP ON RPT-LINE-COUNT = ZERO,
+001533*                  BUT RPT-LINE-COUNT ONLY COUNTS DETAIL ROWS
+001534*                  ACTUALLY PRINTED, SO A FILE WITH NO DETAIL
+001535*                  RECORDS NEVER LEFT ZERO AND THE SWEEP
+001536*                  REPOSITIONED TO THE START OF THE FILE ON EVERY
+001537*                  CALL, LOOPING FOREVER WITHOUT EVER REACHING
+001538*                  EOF. A DEDICATED ONE-SHOT SWITCH NOW GATES THE
+001539*                  SWEEP START, INDEPENDENT OF THE ROW TALLY.
+001540*================================================================
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER.   IBM-370.
+001900 OBJECT-COMPUTER.   IBM-370.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT TESTOUTPUTFILE ASSIGN TO 'TESTOUT'
+002210         ORGANIZATION IS INDEXED
+002220         ACCESS MODE IS DYNAMIC
+002230         RECORD KEY IS TEST-OUTPUT-KEY
+002240         FILE STATUS IS RPT-OUT-FILE-STATUS.
+002300
+002400     SELECT RPT-PRINT-FILE ASSIGN TO 'filetestrpt.txt'
+002500         ORGANIZATION IS LINE SEQUENTIAL.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800*----------------------------------------------------------------
+002900* EXTRACT FILE BEING REPORTED ON
+003000*----------------------------------------------------------------
+003100 FD  TESTOUTPUTFILE.
+003200     COPY TESTOUT.
+003300*----------------------------------------------------------------
+003400* PRINTED AUDIT LISTING
+003500*----------------------------------------------------------------
+003600 FD  RPT-PRINT-FILE.
+003700 01  RPT-PRINT-LINE                PIC X(80).
+003800 WORKING-STORAGE SECTION.
+003900*----------------------------------------------------------------
+004000* SWITCHES AND COUNTERS
+004100*----------------------------------------------------------------
+004200 77  RPT-EOF-SW                    PIC X(01)      VALUE 'N'.
+004210     88  RPT-EOF-OUTPUT                             VALUE 'Y'.
+004220 77  RPT-OUT-FILE-STATUS           PIC X(02)      VALUE SPACES.
+004225 77  RPT-SWEEP-STARTED-SW          PIC X(01)      VALUE 'N'.
+004226     88  RPT-SWEEP-STARTED                          VALUE 'Y'.
+004230 77  RPT-LINE-COUNT                PIC 9(09) COMP  VALUE ZERO.
+004240*----------------------------------------------------------------
+004250* GENERATION FILENAME WORK AREA - MATCHES FILETESTOUT'S OUTPUT
+004260*----------------------------------------------------------------
+004270 77  RPT-RUN-DATE                  PIC 9(08)      VALUE ZERO.
+004280 77  RPT-OUTPUT-FILENAME           PIC X(40)      VALUE SPACES.
+004300*----------------------------------------------------------------
+004400* PAGE HEADING LINES
+004500*----------------------------------------------------------------
+004600 01  RPT-HDR-TITLE.
+004700     05  FILLER                    PIC X(80)
+004800         VALUE 'FILETESTOUT EXTRACT LISTING'.
+004900 01  RPT-HDR-COLUMNS.
+005000     05  FILLER                    PIC X(15)      VALUE SPACES.
+005100     05  FILLER                    PIC X(16)
+005200         VALUE 'REC-TYPE/KEY'.
+005300     05  FILLER                    PIC X(04)      VALUE SPACES.
+005400     05  FILLER                    PIC X(20)
+005500         VALUE 'RECORD DATA'.
+005600 01  RPT-HDR-RULE.
+005700     05  FILLER                    PIC X(55)      VALUE ALL '-'.
+005800*----------------------------------------------------------------
+005900* HEADER RECORD LINE
+006000*----------------------------------------------------------------
+006100 01  RPT-HEADER-LINE.
+006200     05  FILLER                    PIC X(15)      VALUE SPACES.
+006300     05  FILLER                    PIC X(16)
+006400         VALUE 'HEADER'.
+006500     05  FILLER                    PIC X(04)      VALUE SPACES.
+006600     05  FILLER                    PIC X(10)
+006700         VALUE 'RUN-DATE:'.
+006800     05  RPT-HDR-RUN-DATE          PIC 9(08).
+006900*----------------------------------------------------------------
+007000* DETAIL LINE
+007100*----------------------------------------------------------------
+007200 01  RPT-DETAIL-LINE.
+007300     05  FILLER                    PIC X(15)      VALUE SPACES.
+007400     05  RPT-KEY                   PIC X(16).
+007500     05  FILLER                    PIC X(04)      VALUE SPACES.
+007600     05  FILLER                    PIC X(08)
+007700         VALUE 'AMOUNT:'.
+007800     05  RPT-DTL-AMOUNT            PIC -(7)9.99.
+007900     05  FILLER                    PIC X(02)      VALUE SPACES.
+008000     05  FILLER                    PIC X(09)
+008100         VALUE 'EFF-DATE:'.
+008200     05  RPT-DTL-EFF-DATE          PIC 9(08).
+008300*----------------------------------------------------------------
+008400* TRAILER RECORD LINE
+008500*----------------------------------------------------------------
+008600 01  RPT-TRAILER-LINE.
+008700     05  FILLER                    PIC X(15)      VALUE SPACES.
+008800     05  FILLER                    PIC X(16)
+008900         VALUE 'TRAILER'.
+009000     05  FILLER                    PIC X(04)      VALUE SPACES.
+009100     05  FILLER                    PIC X(10)
+009200         VALUE 'REC-CNT:'.
+009300     05  RPT-TRL-REC-COUNT         PIC ZZZ,ZZZ,ZZ9.
+009400     05  FILLER                    PIC X(02)      VALUE SPACES.
+009500     05  FILLER                    PIC X(10)
+009600         VALUE 'KEY-HASH:'.
+009700     05  RPT-TRL-KEY-HASH          PIC Z(10)9.
+009800*----------------------------------------------------------------
+009900* FINAL COUNT LINE
+010000*----------------------------------------------------------------
+010100 01  RPT-COUNT-LINE.
+010200     05  FILLER                    PIC X(15)      VALUE SPACES.
+010300     05  FILLER                    PIC X(20)
+010400         VALUE 'RECORDS LISTED :'.
+010500     05  RPT-COUNT                 PIC ZZZ,ZZZ,ZZ9.
+010600 PROCEDURE DIVISION.
+010700*================================================================
+010800* 0000-MAINLINE - CONTROLS OVERALL FLOW OF THE LISTING. THE
+010900*                 HEADER AND TRAILER ARE PRINTED FIRST/LAST BY
+011000*                 DIRECT KEYED READ; THE SEQUENTIAL SWEEP IN
+011100*                 BETWEEN COVERS DETAIL RECORDS ONLY, SO THE
+011200*                 LISTING ORDER FOLLOWS RECORD TYPE REGARDLESS
+011300*                 OF HOW THE SENTINEL KEYS HAPPEN TO COLLATE.
+011400*================================================================
+011500 0000-MAINLINE.
+011600     PERFORM 1050-SET-OUTPUT-FILENAME
+011700         THRU 1050-EXIT.
+011800     PERFORM 1000-INITIALIZE
+011900         THRU 1000-EXIT.
+012000     PERFORM 2000-PRINT-HEADER-RECORD
+012100         THRU 2000-EXIT.
+012200     PERFORM 3000-PRINT-DETAIL-RECORDS
+012300         THRU 3000-EXIT
+012400         UNTIL RPT-EOF-OUTPUT.
+012500     PERFORM 4000-PRINT-TRAILER-RECORD
+012600         THRU 4000-EXIT.
+012700     PERFORM 8000-TERMINATE
+012800         THRU 8000-EXIT.
+012900     STOP RUN.
+013000*================================================================
+013100* 1000-INITIALIZE - OPEN FILES AND WRITE THE PAGE HEADING
+013200*================================================================
+013300 1000-INITIALIZE.
+013400     OPEN INPUT  TESTOUTPUTFILE.
+013500     OPEN OUTPUT RPT-PRINT-FILE.
+013600     WRITE RPT-PRINT-LINE        FROM RPT-HDR-TITLE.
+013700     WRITE RPT-PRINT-LINE        FROM RPT-HDR-COLUMNS.
+013800     WRITE RPT-PRINT-LINE        FROM RPT-HDR-RULE.
+013900 1000-EXIT.
+014000     EXIT.
+014100*================================================================
+014200* 1050-SET-OUTPUT-FILENAME - THE RUN DATE TO LIST IS AN OPTIONAL
+014300*                            PARM (YYYYMMDD), DEFAULTING TO TODAY
+014400*                            IF NOT SUPPLIED, USED TO POINT THE
+014500*                            TESTOUT DDNAME AT THE MATCHING DATED
+014600*                            GENERATION.
+014700*================================================================
+014800 1050-SET-OUTPUT-FILENAME.
+014900     DISPLAY 1 UPON ARGUMENT-NUMBER.
+015000     ACCEPT RPT-RUN-DATE       FROM ARGUMENT-VALUE
+015100         ON EXCEPTION ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+015200     STRING 'testoutputfile.' DELIMITED BY SIZE
+015300            RPT-RUN-DATE       DELIMITED BY SIZE
+015400            '.txt'             DELIMITED BY SIZE
+015500            INTO RPT-OUTPUT-FILENAME.
+015600     DISPLAY 'TESTOUT' UPON ENVIRONMENT-NAME.
+015700     DISPLAY RPT-OUTPUT-FILENAME UPON ENVIRONMENT-VALUE.
+015800 1050-EXIT.
+015900     EXIT.
+016000*================================================================
+016100* 2000-PRINT-HEADER-RECORD - FETCH THE RESERVED-KEY HEADER
+016200*                            RECORD BY DIRECT READ AND PRINT IT.
+016300*                            A MISSING HEADER IS TOLERATED - THE
+016400*                            LISTING JUST SKIPS THE HEADER LINE.
+016500*================================================================
+016600 2000-PRINT-HEADER-RECORD.
+016700     MOVE 'HDR1'                TO TEST-OUTPUT-KEY.
+016800     READ TESTOUTPUTFILE
+016900         INVALID KEY
+017000             CONTINUE.
+017100     IF RPT-OUT-FILE-STATUS = '00'
+017200         PERFORM 2010-PRINT-HEADER-ROW
+017300             THRU 2010-EXIT
+017400     END-IF.
+017500 2000-EXIT.
+017600     EXIT.
+017700*================================================================
+017800* 2010-PRINT-HEADER-ROW - PRINT THE HEADER RECORD'S RUN DATE
+017900*================================================================
+018000 2010-PRINT-HEADER-ROW.
+018100     MOVE SPACES               TO RPT-HEADER-LINE.
+018200     MOVE TEST-HDR-RUN-DATE    TO RPT-HDR-RUN-DATE.
+018300     WRITE RPT-PRINT-LINE      FROM RPT-HEADER-LINE.
+018400 2010-EXIT.
+018500     EXIT.
+018600*================================================================
+018700* 2020-PRINT-DETAIL-ROW - PRINT A DETAIL RECORD'S KEY, AMOUNT
+018800*                         AND EFFECTIVE DATE
+018900*================================================================
+019000 2020-PRINT-DETAIL-ROW.
+019100     MOVE SPACES               TO RPT-DETAIL-LINE.
+019200     MOVE TEST-OUTPUT-KEY      TO RPT-KEY.
+019300     MOVE TEST-DTL-AMOUNT      TO RPT-DTL-AMOUNT.
+019400     MOVE TEST-DTL-EFF-DATE    TO RPT-DTL-EFF-DATE.
+019500     WRITE RPT-PRINT-LINE      FROM RPT-DETAIL-LINE.
+019600     ADD 1 TO RPT-LINE-COUNT.
+019700 2020-EXIT.
+019800     EXIT.
+019900*================================================================
+020000* 2030-PRINT-TRAILER-ROW - PRINT THE TRAILER RECORD'S RECORD
+020100*                          COUNT AND KEY HASH TOTAL
+020200*================================================================
+020300 2030-PRINT-TRAILER-ROW.
+020400     MOVE SPACES               TO RPT-TRAILER-LINE.
+020500     MOVE TEST-TRL-REC-COUNT   TO RPT-TRL-REC-COUNT.
+020600     MOVE TEST-TRL-KEY-HASH    TO RPT-TRL-KEY-HASH.
+020700     WRITE RPT-PRINT-LINE      FROM RPT-TRAILER-LINE.
+020800 2030-EXIT.
+020900     EXIT.
+021000*================================================================
+021100* 3000-PRINT-DETAIL-RECORDS - SEQUENTIALLY SWEEP TESTOUTPUTFILE
+021200*                             IN KEY ORDER, PRINTING EACH DETAIL
+021300*                             RECORD FOUND. THE FIRST CALL ALSO
+021400*                             REPOSITIONS TO THE START OF THE
+021500*                             FILE AND PRIMES THE READ.
+021600*================================================================
+021700 3000-PRINT-DETAIL-RECORDS.
+021800     IF NOT RPT-SWEEP-STARTED
+021810         MOVE 'Y' TO RPT-SWEEP-STARTED-SW
+021900         PERFORM 3100-START-DETAIL-SWEEP
+022000             THRU 3100-EXIT
+022100     END-IF.
+022200     IF NOT RPT-EOF-OUTPUT
+022300         IF TEST-DETAIL-RECORD
+022400             PERFORM 2020-PRINT-DETAIL-ROW
+022500                 THRU 2020-EXIT
+022600         END-IF
+022700         PERFORM 3200-READ-NEXT-OUTPUT
+022800             THRU 3200-EXIT
+022900     END-IF.
+023000 3000-EXIT.
+023100     EXIT.
+023200*================================================================
+023300* 3100-START-DETAIL-SWEEP - REPOSITION TO THE LOWEST KEY ON THE
+023400*                           FILE AND PRIME THE SEQUENTIAL READ.
+023500*                           AN EMPTY FILE IS TOLERATED AS EOF.
+023600*================================================================
+023700 3100-START-DETAIL-SWEEP.
+023800     MOVE LOW-VALUES            TO TEST-OUTPUT-KEY.
+023900     START TESTOUTPUTFILE KEY IS NOT LESS THAN TEST-OUTPUT-KEY
+024000         INVALID KEY
+024100             MOVE 'Y' TO RPT-EOF-SW.
+024200     IF NOT RPT-EOF-OUTPUT
+024300         PERFORM 3200-READ-NEXT-OUTPUT
+024400             THRU 3200-EXIT
+024500     END-IF.
+024600 3100-EXIT.
+024700     EXIT.
+024800*================================================================
+024900* 3200-READ-NEXT-OUTPUT - READ THE NEXT RECORD IN KEY ORDER,
+025000*                         SET EOF AT END
+025100*================================================================
+025200 3200-READ-NEXT-OUTPUT.
+025300     READ TESTOUTPUTFILE NEXT RECORD
+025400         AT END
+025500             MOVE 'Y' TO RPT-EOF-SW.
+025600 3200-EXIT.
+025700     EXIT.
+025800*================================================================
+025900* 4000-PRINT-TRAILER-RECORD - FETCH THE RESERVED-KEY TRAILER
+026000*                             RECORD BY DIRECT READ AND PRINT IT.
+026100*                             A MISSING TRAILER IS TOLERATED -
+026200*                             THE LISTING JUST SKIPS THE LINE.
+026300*================================================================
+026400 4000-PRINT-TRAILER-RECORD.
+026500     MOVE 'TRL1'                TO TEST-OUTPUT-KEY.
+026600     READ TESTOUTPUTFILE
+026700         INVALID KEY
+026800             CONTINUE.
+026900     IF RPT-OUT-FILE-STATUS = '00'
+027000         PERFORM 2030-PRINT-TRAILER-ROW
+027100             THRU 2030-EXIT
+027200     END-IF.
+027300 4000-EXIT.
+027400     EXIT.
+027500*================================================================
+027600* 8000-TERMINATE - WRITE THE FINAL COUNT LINE AND CLOSE FILES
+027700*================================================================
+027800 8000-TERMINATE.
+027900     MOVE RPT-LINE-COUNT       TO RPT-COUNT.
+028000     WRITE RPT-PRINT-LINE      FROM RPT-HDR-RULE.
+028100     WRITE RPT-PRINT-LINE      FROM RPT-COUNT-LINE.
+028200     CLOSE TESTOUTPUTFILE.
+028300     CLOSE RPT-PRINT-FILE.
+028400 8000-EXIT.
+028500     EXIT.
